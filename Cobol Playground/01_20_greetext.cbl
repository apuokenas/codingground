@@ -0,0 +1,274 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID :  GREETEXT                                     *
+000040*    AUTHOR     :  D. KOVALSKI                                   *
+000050*    INSTALLATION: VISITOR SERVICES                              *
+000060*    DATE-WRITTEN: 2019-12-02                                    *
+000070*    DATE-COMPILED:                                              *
+000080*    PURPOSE    :  NIGHTLY EXTRACT REFORMATTING GREETLOG INTO    *
+000090*                  A CRM-COMPATIBLE FLAT FILE (CRMFEED) WITH A   *
+000100*                  HEADER RECORD, ONE DETAIL RECORD PER          *
+000110*                  GREETING, AND A TRAILER RECORD CARRYING THE   *
+000120*                  DETAIL RECORD COUNT.                          *
+000130*                                                                *
+000140*    MODIFICATION HISTORY                                       *
+000150*    ------------------------------------------------------     *
+000160*    DATE       INIT  DESCRIPTION                                *
+000170*    ---------- ----  -------------------------------------      *
+000180*    2019-12-02 DK    ORIGINAL PROGRAM.                          *
+000190*    2019-12-30 DK    ADDED A GREETXWM WATERMARK SO EACH RUN     *
+000200*                     ONLY EXTRACTS GREETLOG RECORDS NOT SENT    *
+000210*                     BY A PRIOR RUN, INSTEAD OF RESENDING       *
+000220*                     THE ENTIRE HISTORY EVERY NIGHT.  ALSO      *
+000230*                     SURVIVE A MISSING GREETLOG (FIRST RUN      *
+000240*                     EVER) WITH AN EMPTY EXTRACT INSTEAD OF     *
+000250*                     ABENDING.                                  *
+000260*                                                                *
+000270******************************************************************
+000280 IDENTIFICATION DIVISION.
+000290     PROGRAM-ID.   GREETEXT AS "GREETEXT".
+000300     AUTHOR.       D. KOVALSKI.
+000310     DATE-WRITTEN. 2019-12-02.
+000320
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.
+000360 OBJECT-COMPUTER.
+000370
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400         SELECT GREETLOG-FILE ASSIGN TO "GREETLOG"
+000410             ORGANIZATION IS SEQUENTIAL
+000420             FILE STATUS IS WS-GLOG-STATUS.
+000430
+000440         SELECT CRMFEED-FILE ASSIGN TO "CRMFEED"
+000450             ORGANIZATION IS SEQUENTIAL
+000460             FILE STATUS IS WS-CRM-STATUS.
+000470
+000480         SELECT GREETXWM-FILE ASSIGN TO "GREETXWM"
+000490             ORGANIZATION IS SEQUENTIAL
+000500             FILE STATUS IS WS-XWM-STATUS.
+000510
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540
+000550 FD  GREETLOG-FILE
+000560         LABEL RECORDS ARE STANDARD.
+000570     COPY GLOGREC.
+000580
+000590 FD  CRMFEED-FILE
+000600         LABEL RECORDS ARE STANDARD.
+000610     COPY CRMXREC.
+000620
+000630 FD  GREETXWM-FILE
+000640         LABEL RECORDS ARE STANDARD.
+000650     COPY EXTWREC.
+000660
+000670 WORKING-STORAGE SECTION.
+000680 77  WS-GLOG-STATUS              PIC X(02) VALUE SPACES.
+000690 77  WS-CRM-STATUS               PIC X(02) VALUE SPACES.
+000700 77  WS-XWM-STATUS               PIC X(02) VALUE SPACES.
+000710 01  WS-GLOG-EOF-SW              PIC X(01) VALUE "N".
+000720     88  WS-GLOG-EOF                       VALUE "Y".
+000730 01  WS-GLOG-OPEN-SW             PIC X(01) VALUE "N".
+000740     88  WS-GLOG-OPENED                    VALUE "Y".
+000750 01  WS-XWM-EOF-SW               PIC X(01) VALUE "N".
+000760     88  WS-XWM-EOF                        VALUE "Y".
+000770 77  WS-DETAIL-COUNT             PIC 9(08) COMP VALUE ZERO.
+000780 77  WS-GLOG-COUNT               PIC 9(08) COMP VALUE ZERO.
+000790 77  WS-SKIP-COUNT               PIC 9(08) COMP VALUE ZERO.
+000800
+000810 PROCEDURE DIVISION.
+000820
+000830******************************************************************
+000840*    0000-MAINLINE                                               *
+000850******************************************************************
+000860 0000-MAINLINE.
+000870
+000880         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000890         PERFORM 2000-WRITE-HEADER THRU 2000-EXIT.
+000900
+000910         IF WS-GLOG-OPENED
+000920             PERFORM 3100-READ-GREETLOG THRU 3100-EXIT
+000930             PERFORM 3200-WRITE-DETAIL THRU 3200-EXIT
+000940                 UNTIL WS-GLOG-EOF
+000950     END-IF.
+000960
+000970         PERFORM 4000-WRITE-TRAILER THRU 4000-EXIT.
+000980         PERFORM 4500-WRITE-WATERMARK THRU 4500-EXIT.
+000990         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001000
+001010         STOP RUN.
+001020
+001030******************************************************************
+001040*    1000-INITIALIZE - OPEN GREETLOG FOR INPUT AND CRMFEED FOR   *
+001050*    OUTPUT.  A MISSING GREETLOG (NO GREETING HAS EVER BEEN      *
+001060*    LOGGED) IS NOT FATAL - IT JUST MEANS THERE IS NOTHING NEW   *
+001070*    TO EXTRACT TONIGHT.                                         *
+001080******************************************************************
+001090 1000-INITIALIZE.
+001100
+001110         MOVE ZERO TO WS-DETAIL-COUNT.
+001120         MOVE ZERO TO WS-GLOG-COUNT.
+001130         PERFORM 1050-INIT-WATERMARK THRU 1050-EXIT.
+001140
+001150         OPEN INPUT GREETLOG-FILE.
+001160         IF WS-GLOG-STATUS = "00"
+001170             SET WS-GLOG-OPENED TO TRUE
+001180         ELSE
+001190             DISPLAY "GREETLOG NOT AVAILABLE, STATUS "
+001200                 WS-GLOG-STATUS
+001210                 " - NOTHING NEW TO EXTRACT TONIGHT"
+001220     END-IF.
+001230
+001240         OPEN OUTPUT CRMFEED-FILE.
+001250
+001260 1000-EXIT.
+001270     EXIT.
+001280
+001290******************************************************************
+001300*    1050-INIT-WATERMARK - FIND HOW MANY GREETLOG RECORDS WERE   *
+001310*    ALREADY EXTRACTED AS OF THE LAST RUN, SO THIS RUN ONLY      *
+001320*    SENDS WHAT IS NEW.                                          *
+001330******************************************************************
+001340 1050-INIT-WATERMARK.
+001350
+001360         MOVE ZERO TO WS-SKIP-COUNT.
+001370         OPEN INPUT GREETXWM-FILE.
+001380         IF WS-XWM-STATUS = "00"
+001390             PERFORM 1060-READ-WATERMARK THRU 1060-EXIT
+001400             PERFORM 1060-READ-WATERMARK THRU 1060-EXIT
+001410                 UNTIL WS-XWM-EOF
+001420             CLOSE GREETXWM-FILE
+001430     END-IF.
+001440
+001450 1050-EXIT.
+001460     EXIT.
+001470
+001480******************************************************************
+001490*    1060-READ-WATERMARK - READ THE NEXT WATERMARK RECORD; THE   *
+001500*    LAST ONE READ IS THE LATEST ONE.                            *
+001510******************************************************************
+001520 1060-READ-WATERMARK.
+001530
+001540         READ GREETXWM-FILE
+001550             AT END
+001560                 SET WS-XWM-EOF TO TRUE
+001570             NOT AT END
+001580                 MOVE XW-EXTRACTED-COUNT TO WS-SKIP-COUNT
+001590     END-READ.
+001600
+001610 1060-EXIT.
+001620     EXIT.
+001630
+001640******************************************************************
+001650*    2000-WRITE-HEADER - WRITE THE ONE HEADER RECORD IDENTIFYING *
+001660*    WHEN THIS EXTRACT WAS TAKEN.                                *
+001670******************************************************************
+001680 2000-WRITE-HEADER.
+001690
+001700         MOVE SPACES TO CRM-EXTRACT-RECORD.
+001710         SET CX-HEADER-RECORD TO TRUE.
+001720         ACCEPT CX-EXTRACT-DATE FROM DATE YYYYMMDD.
+001730         ACCEPT CX-EXTRACT-TIME FROM TIME.
+001740         WRITE CRM-EXTRACT-RECORD.
+001750
+001760 2000-EXIT.
+001770     EXIT.
+001780
+001790******************************************************************
+001800*    3100-READ-GREETLOG - PRIMING AND SUBSEQUENT READS OF        *
+001810*    GREETLOG.  EACH RECORD READ BUMPS WS-GLOG-COUNT, WHICH IS   *
+001820*    THE RUNNING POSITION COMPARED AGAINST THE WATERMARK.        *
+001830******************************************************************
+001840 3100-READ-GREETLOG.
+001850
+001860         READ GREETLOG-FILE
+001870             AT END
+001880                 SET WS-GLOG-EOF TO TRUE
+001890             NOT AT END
+001900                 ADD 1 TO WS-GLOG-COUNT
+001910     END-READ.
+001920
+001930 3100-EXIT.
+001940     EXIT.
+001950
+001960******************************************************************
+001970*    3200-WRITE-DETAIL - REFORMAT ONE GREETLOG RECORD INTO A CRM *
+001980*    DETAIL RECORD AND WRITE IT, UNLESS IT WAS ALREADY SENT BY   *
+001990*    A PRIOR RUN.                                                *
+002000******************************************************************
+002010 3200-WRITE-DETAIL.
+002020
+002030         IF WS-GLOG-COUNT > WS-SKIP-COUNT
+002040             MOVE SPACES TO CRM-EXTRACT-RECORD
+002050             SET CX-DETAIL-RECORD TO TRUE
+002060             MOVE GL-TITLE       TO CX-TITLE
+002070             MOVE GL-FIRST       TO CX-FIRST
+002080             MOVE GL-MIDDLE      TO CX-MIDDLE
+002090             MOVE GL-LAST        TO CX-LAST
+002100             MOVE GL-SUFFIX      TO CX-SUFFIX
+002110             MOVE GL-GREET-DATE  TO CX-GREET-DATE
+002120             MOVE GL-GREET-TIME  TO CX-GREET-TIME
+002130             WRITE CRM-EXTRACT-RECORD
+002140             ADD 1 TO WS-DETAIL-COUNT
+002150     END-IF.
+002160
+002170         PERFORM 3100-READ-GREETLOG THRU 3100-EXIT.
+002180
+002190 3200-EXIT.
+002200     EXIT.
+002210
+002220******************************************************************
+002230*    4000-WRITE-TRAILER - WRITE THE ONE TRAILER RECORD CARRYING  *
+002240*    THE TOTAL NUMBER OF DETAIL RECORDS WRITTEN.                 *
+002250******************************************************************
+002260 4000-WRITE-TRAILER.
+002270
+002280         MOVE SPACES TO CRM-EXTRACT-RECORD.
+002290         SET CX-TRAILER-RECORD TO TRUE.
+002300         MOVE WS-DETAIL-COUNT TO CX-RECORD-COUNT.
+002310         WRITE CRM-EXTRACT-RECORD.
+002320
+002330 4000-EXIT.
+002340     EXIT.
+002350
+002360******************************************************************
+002370*    4500-WRITE-WATERMARK - RECORD HOW MANY GREETLOG RECORDS     *
+002380*    HAVE NOW BEEN EXTRACTED, SO TOMORROW NIGHT'S RUN PICKS UP   *
+002390*    RIGHT AFTER THIS POINT.  SKIPPED IF GREETLOG WAS NEVER      *
+002400*    OPENED, SO A TRANSIENT FAILURE DOES NOT ROLL THE WATERMARK  *
+002410*    BACK TO ZERO.                                               *
+002420******************************************************************
+002430 4500-WRITE-WATERMARK.
+002440
+002450         IF WS-GLOG-OPENED
+002460             OPEN EXTEND GREETXWM-FILE
+002470             IF WS-XWM-STATUS = "35" OR WS-XWM-STATUS = "05"
+002480                 CLOSE GREETXWM-FILE
+002490                 OPEN OUTPUT GREETXWM-FILE
+002500         END-IF
+002510             MOVE WS-GLOG-COUNT TO XW-EXTRACTED-COUNT
+002520             ACCEPT XW-EXTRACT-DATE FROM DATE YYYYMMDD
+002530             ACCEPT XW-EXTRACT-TIME FROM TIME
+002540             WRITE EXTRACT-WATERMARK-RECORD
+002550             CLOSE GREETXWM-FILE
+002560     END-IF.
+002570
+002580 4500-EXIT.
+002590     EXIT.
+002600
+002610******************************************************************
+002620*    9000-TERMINATE - CLOSE FILES.                               *
+002630******************************************************************
+002640 9000-TERMINATE.
+002650
+002660         IF WS-GLOG-OPENED
+002670             CLOSE GREETLOG-FILE
+002680     END-IF.
+002690         CLOSE CRMFEED-FILE.
+002700
+002710 9000-EXIT.
+002720     EXIT.
+002730
+002740 END PROGRAM GREETEXT.

@@ -1,30 +1,578 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.   SAMPLE as "SAMPLE".
-       AUTHOR.       MANTAS TUMENAS.
-       DATE-WRITTEN. 2017-03-31.
-
-       ENVIRONMENT DIVISION.
-	   CONFIGURATION SECTION.
-	   SOURCE-COMPUTER.
-	   OBJECT-COMPUTER.
-	   
-       INPUT-OUTPUT SECTION.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-       01  WS-NAME	PIC X(10).
-
-
-       PROCEDURE DIVISION.
-       0001-HELLO-WORLD.
-
-		   DISPLAY "Enter your first name, please:".
-		   ACCEPT WS-NAME.
-		   DISPLAY "Hello, ", WS-NAME.
-           			
-           STOP RUN.
-
-           END PROGRAM SAMPLE.
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID :  SAMPLE                                       *
+000040*    AUTHOR     :  MANTAS TUMENAS                                *
+000050*    DATE-WRITTEN: 2017-03-31                                   *
+000060*    PURPOSE    :  GREETS A VISITOR BY NAME AND LOGS THE         *
+000070*                  GREETING TO GREETLOG.                        *
+000080*                                                                *
+000090*    MODIFICATION HISTORY                                       *
+000100*    ------------------------------------------------------     *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    ---------- ----  -------------------------------------      *
+000130*    2017-03-31 MT    ORIGINAL PROGRAM.                          *
+000140*    2019-05-03 DK    LOG EVERY GREETING TO GREETLOG.            *
+000150*    2019-05-20 DK    VALIDATE NAME, RE-PROMPT ON BAD ENTRY.     *
+000160*    2019-07-01 DK    ADDED BATCH MODE DRIVEN BY GREETROS.       *
+000170*    2019-09-09 DK    STRUCTURED NAME RECORD REPLACES WS-NAME.   *
+000180*    2019-10-21 DK    CHECKPOINT/RESTART SUPPORT FOR BATCH RUNS. *
+000190*    2019-11-18 DK    MULTI-LANGUAGE GREETINGS VIA GREETTMP      *
+000200*                     GREETING-TABLE LOOKUP.                     *
+000210*    2019-12-16 DK    CONTROL-TOTAL RECONCILIATION OF NAMES      *
+000220*                     ACCEPTED VS. GREETLOG RECORDS WRITTEN.     *
+000230*    2019-12-30 DK    GUARD THE GREETING-TABLE LOAD AGAINST      *
+000240*                     GREETTMP HAVING MORE THAN 20 LANGUAGE      *
+000250*                     CODES.  CLEAR GREETCHK ON A NORMAL BATCH   *
+000260*                     COMPLETION SO TOMORROW'S ROSTER DOES NOT   *
+000270*                     INHERIT TODAY'S SKIP COUNT.  PROMPT FOR    *
+000280*                     THE REMAINING NAME PARTS INTERACTIVELY SO  *
+000290*                     A CONSOLE VISITOR'S FULL NAME IS CAPTURED. *
+000300*                                                                *
+000310******************************************************************
+000320 IDENTIFICATION DIVISION.
+000330     PROGRAM-ID.   SAMPLE as "SAMPLE".
+000340     AUTHOR.       MANTAS TUMENAS.
+000350     DATE-WRITTEN. 2017-03-31.
+000360
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER.
+000400 OBJECT-COMPUTER.
+000410
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440         SELECT GREETLOG-FILE ASSIGN TO "GREETLOG"
+000450             ORGANIZATION IS SEQUENTIAL
+000460             FILE STATUS IS WS-GLOG-STATUS.
+000470
+000480         SELECT GREETROS-FILE ASSIGN TO "GREETROS"
+000490             ORGANIZATION IS SEQUENTIAL
+000500             FILE STATUS IS WS-ROS-STATUS.
+000510
+000520         SELECT GREETCHK-FILE ASSIGN TO "GREETCHK"
+000530             ORGANIZATION IS SEQUENTIAL
+000540             FILE STATUS IS WS-CHK-STATUS.
+000550
+000560         SELECT GREETTMP-FILE ASSIGN TO "GREETTMP"
+000570             ORGANIZATION IS INDEXED
+000580             ACCESS MODE IS SEQUENTIAL
+000590             RECORD KEY IS GT-LANG-CODE
+000600             FILE STATUS IS WS-GTMP-STATUS.
+000610
+000620         SELECT GREETRCX-FILE ASSIGN TO "GREETRCX"
+000630             ORGANIZATION IS SEQUENTIAL
+000640             FILE STATUS IS WS-RCX-STATUS.
+000650
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680
+000690 FD  GREETLOG-FILE
+000700         LABEL RECORDS ARE STANDARD.
+000710     COPY GLOGREC.
+000720
+000730 FD  GREETROS-FILE
+000740         LABEL RECORDS ARE STANDARD.
+000750     COPY ROSTREC.
+000760
+000770 FD  GREETCHK-FILE
+000780         LABEL RECORDS ARE STANDARD.
+000790     COPY CHKPREC.
+000800
+000810 FD  GREETTMP-FILE
+000820         LABEL RECORDS ARE STANDARD.
+000830     COPY GTMPREC.
+000840
+000850 FD  GREETRCX-FILE
+000860         LABEL RECORDS ARE STANDARD.
+000870     COPY RECXREC.
+000880
+000890 WORKING-STORAGE SECTION.
+000900     COPY NAMEREC REPLACING NAME-RECORD BY WS-NAME-RECORD.
+000910 77  WS-GLOG-STATUS              PIC X(02) VALUE SPACES.
+000920 01  WS-NAME-VALID-SW            PIC X(01) VALUE "N".
+000930     88  WS-NAME-VALID                     VALUE "Y".
+000940     88  WS-NAME-INVALID                   VALUE "N".
+000950 77  WS-BAD-ATTEMPT-CT           PIC 9(04) COMP VALUE ZERO.
+000960 77  WS-ROS-STATUS               PIC X(02) VALUE SPACES.
+000970 77  WS-PARM-CARD                PIC X(20) VALUE SPACES.
+000980 01  WS-RUN-MODE-SW              PIC X(01) VALUE "I".
+000990     88  WS-BATCH-MODE                     VALUE "B".
+001000     88  WS-INTERACTIVE-MODE               VALUE "I".
+001010 01  WS-ROS-EOF-SW               PIC X(01) VALUE "N".
+001020     88  WS-ROS-EOF                        VALUE "Y".
+001030 77  WS-CHK-STATUS               PIC X(02) VALUE SPACES.
+001040 01  WS-CHK-EOF-SW               PIC X(01) VALUE "N".
+001050     88  WS-CHK-EOF                        VALUE "Y".
+001060 77  WS-CHECKPOINT-INTERVAL      PIC 9(04) COMP VALUE 10.
+001070 77  WS-ROS-COUNT                PIC 9(08) COMP VALUE ZERO.
+001080 77  WS-SKIP-COUNT               PIC 9(08) COMP VALUE ZERO.
+001090 77  WS-CHK-QUOTIENT             PIC 9(08) COMP VALUE ZERO.
+001100 77  WS-CHK-REMAINDER            PIC 9(04) COMP VALUE ZERO.
+001110 77  WS-GTMP-STATUS              PIC X(02) VALUE SPACES.
+001120 01  WS-GTMP-EOF-SW              PIC X(01) VALUE "N".
+001130     88  WS-GTMP-EOF                       VALUE "Y".
+001140 01  GREETING-TABLE.
+001150     05  GREETING-TABLE-ENTRY OCCURS 20 TIMES
+001160                              INDEXED BY GT-IDX.
+001170         10  GTE-LANG-CODE       PIC X(03).
+001180         10  GTE-GREETING-TEXT   PIC X(15).
+001190 77  WS-GTE-COUNT                PIC 9(04) COMP VALUE ZERO.
+001200 77  WS-LANG-CODE                PIC X(03) VALUE "ENG".
+001210 01  WS-LANG-FOUND-SW            PIC X(01) VALUE "N".
+001220     88  WS-LANG-FOUND                     VALUE "Y".
+001230 77  WS-GREETING-TEXT            PIC X(15) VALUE "Hello,".
+001240 77  WS-GREET-LEN                PIC 9(04) COMP VALUE ZERO.
+001250 77  WS-RCX-STATUS               PIC X(02) VALUE SPACES.
+001260 77  WS-ACCEPT-COUNT             PIC 9(08) COMP VALUE ZERO.
+001270 77  WS-WRITE-COUNT              PIC 9(08) COMP VALUE ZERO.
+001280
+001290 PROCEDURE DIVISION.
+001300
+001310******************************************************************
+001320*    0000-MAINLINE                                              *
+001330******************************************************************
+001340 0000-MAINLINE.
+001350
+001360         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001370
+001380         IF WS-BATCH-MODE
+001390             PERFORM 3000-BATCH-PROCESS THRU 3000-EXIT
+001400         ELSE
+001410             PERFORM 2000-GREET-VISITOR THRU 2000-EXIT
+001420     END-IF.
+001430
+001440         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001450
+001460         STOP RUN.
+001470
+001480******************************************************************
+001490*    1000-INITIALIZE - DETERMINE WHETHER THIS IS AN INTERACTIVE  *
+001500*    OR A BATCH RUN, AND OPEN GREETLOG, CREATING IT ON THE FIRST *
+001510*    RUN OF THE DAY IF IT DOES NOT YET EXIST.                    *
+001520******************************************************************
+001530 1000-INITIALIZE.
+001540
+001550         ACCEPT WS-PARM-CARD FROM COMMAND-LINE.
+001560         IF WS-PARM-CARD (1:1) = "B" OR WS-PARM-CARD (1:1) = "b"
+001570             SET WS-BATCH-MODE TO TRUE
+001580         ELSE
+001590             SET WS-INTERACTIVE-MODE TO TRUE
+001600     END-IF.
+001610
+001620         OPEN EXTEND GREETLOG-FILE.
+001630         IF WS-GLOG-STATUS = "35" OR WS-GLOG-STATUS = "05"
+001640             CLOSE GREETLOG-FILE
+001650             OPEN OUTPUT GREETLOG-FILE
+001660     END-IF.
+001670
+001680         PERFORM 1100-LOAD-GREETING-TABLE THRU 1100-EXIT.
+001690
+001700 1000-EXIT.
+001710     EXIT.
+001720
+001730******************************************************************
+001740*    1100-LOAD-GREETING-TABLE - LOAD GREETTMP INTO GREETING-TABLE*
+001750*    AT START-UP.  IF GREETTMP DOES NOT EXIST YET, THE TABLE IS  *
+001760*    LEFT EMPTY AND THE ENGLISH DEFAULT GREETING TEXT IS USED.   *
+001770*    LOADING STOPS AT 20 ENTRIES, THE SIZE OF GREETING-TABLE-    *
+001780*    ENTRY, SO A GREETTMP THAT HAS GROWN PAST THAT NEVER         *
+001790*    OVERRUNS THE TABLE.                                         *
+001800******************************************************************
+001810 1100-LOAD-GREETING-TABLE.
+001820
+001830         MOVE ZERO TO WS-GTE-COUNT.
+001840         OPEN INPUT GREETTMP-FILE.
+001850         IF WS-GTMP-STATUS = "00"
+001860             PERFORM 1110-READ-GREETTMP THRU 1110-EXIT
+001870             PERFORM 1120-LOAD-ONE-ENTRY THRU 1120-EXIT
+001880                 UNTIL WS-GTMP-EOF OR WS-GTE-COUNT = 20
+001890             IF NOT WS-GTMP-EOF
+001900                 DISPLAY "GREETTMP HAS MORE THAN 20 LANGUAGE "
+001910                     "CODES - REMAINING ENTRIES IGNORED"
+001920         END-IF
+001930             CLOSE GREETTMP-FILE
+001940     END-IF.
+001950
+001960 1100-EXIT.
+001970     EXIT.
+001980
+001990******************************************************************
+002000*    1110-READ-GREETTMP - PRIMING AND SUBSEQUENT READS OF THE    *
+002010*    GREETING-TEMPLATE FILE, IN KEY SEQUENCE BY LANGUAGE CODE.   *
+002020******************************************************************
+002030 1110-READ-GREETTMP.
+002040
+002050         READ GREETTMP-FILE
+002060             AT END
+002070                 SET WS-GTMP-EOF TO TRUE
+002080     END-READ.
+002090
+002100 1110-EXIT.
+002110     EXIT.
+002120
+002130******************************************************************
+002140*    1120-LOAD-ONE-ENTRY - COPY ONE GREETTMP RECORD INTO THE     *
+002150*    NEXT AVAILABLE GREETING-TABLE SLOT.                         *
+002160******************************************************************
+002170 1120-LOAD-ONE-ENTRY.
+002180
+002190         ADD 1 TO WS-GTE-COUNT.
+002200         SET GT-IDX TO WS-GTE-COUNT.
+002210         MOVE GT-LANG-CODE     TO GTE-LANG-CODE (GT-IDX).
+002220         MOVE GT-GREETING-TEXT TO GTE-GREETING-TEXT (GT-IDX).
+002230         PERFORM 1110-READ-GREETTMP THRU 1110-EXIT.
+002240
+002250 1120-EXIT.
+002260     EXIT.
+002270
+002280******************************************************************
+002290*    2000-GREET-VISITOR - ORIGINAL CONSOLE GREETING, NOW LOGGED  *
+002300*    TO GREETLOG SO WE HAVE A HISTORY OF WHO WAS GREETED.        *
+002310******************************************************************
+002320 2000-GREET-VISITOR.
+002330
+002340         MOVE ZERO TO WS-BAD-ATTEMPT-CT.
+002350         MOVE SPACES TO WS-NAME-RECORD.
+002360         SET WS-NAME-INVALID TO TRUE.
+002370         PERFORM 2100-ACCEPT-ONE-NAME THRU 2100-EXIT
+002380             UNTIL WS-NAME-VALID.
+002390         PERFORM 2150-ACCEPT-REST-OF-NAME THRU 2150-EXIT.
+002400
+002410         DISPLAY "Enter a language code, or press Enter for "
+002420             "English (ENG/SPA/FRA/LIT):".
+002430         MOVE SPACES TO WS-LANG-CODE.
+002440         ACCEPT WS-LANG-CODE.
+002450         IF WS-LANG-CODE = SPACES
+002460             MOVE "ENG" TO WS-LANG-CODE
+002470     END-IF.
+002480
+002490         PERFORM 4000-BUILD-AND-GREET THRU 4000-EXIT.
+002500
+002510 2000-EXIT.
+002520     EXIT.
+002530
+002540******************************************************************
+002550*    2100-ACCEPT-ONE-NAME - REJECT A BLANK OR NON-ALPHABETIC     *
+002560*    ENTRY AND COUNT HOW MANY BAD ATTEMPTS WERE MADE THIS RUN.   *
+002570******************************************************************
+002580 2100-ACCEPT-ONE-NAME.
+002590
+002600         DISPLAY "Enter your first name, please:".
+002610         MOVE SPACES TO NM-FIRST.
+002620         ACCEPT NM-FIRST.
+002630         IF NM-FIRST NOT = SPACES AND NM-FIRST IS ALPHABETIC
+002640             SET WS-NAME-VALID TO TRUE
+002650             ADD 1 TO WS-ACCEPT-COUNT
+002660         ELSE
+002670             SET WS-NAME-INVALID TO TRUE
+002680             ADD 1 TO WS-BAD-ATTEMPT-CT
+002690             DISPLAY "Invalid name - letters only, cannot be "
+002700                 "blank.  Please try again."
+002710     END-IF.
+002720
+002730 2100-EXIT.
+002740     EXIT.
+002750
+002760******************************************************************
+002770*    2150-ACCEPT-REST-OF-NAME - COLLECT THE REMAINING PARTS OF   *
+002780*    THE STRUCTURED NAME RECORD FROM THE CONSOLE.  NONE OF THESE *
+002790*    ARE VALIDATED OR REQUIRED - A VISITOR WITH A LONG LAST NAME *
+002800*    OR NO MIDDLE NAME IS JUST AS WELCOME.                       *
+002810******************************************************************
+002820 2150-ACCEPT-REST-OF-NAME.
+002830
+002840         DISPLAY "Enter your title (MR, MRS, DR), or press "
+002850             "Enter to skip:".
+002860         MOVE SPACES TO NM-TITLE.
+002870         ACCEPT NM-TITLE.
+002880
+002890         DISPLAY "Enter your middle name, or press Enter to "
+002900             "skip:".
+002910         MOVE SPACES TO NM-MIDDLE.
+002920         ACCEPT NM-MIDDLE.
+002930
+002940         DISPLAY "Enter your last name, or press Enter to skip:".
+002950         MOVE SPACES TO NM-LAST.
+002960         ACCEPT NM-LAST.
+002970
+002980         DISPLAY "Enter your suffix (JR, SR, III), or press "
+002990             "Enter to skip:".
+003000         MOVE SPACES TO NM-SUFFIX.
+003010         ACCEPT NM-SUFFIX.
+003020
+003030 2150-EXIT.
+003040     EXIT.
+003050
+003060******************************************************************
+003070*    3000-BATCH-PROCESS - DRIVE THE GREETING FROM GREETROS,      *
+003080*    ONE VISITOR PER RECORD, WITH NO OPERATOR AT THE TERMINAL.   *
+003090******************************************************************
+003100 3000-BATCH-PROCESS.
+003110
+003120         PERFORM 3050-INIT-CHECKPOINT THRU 3050-EXIT.
+003130
+003140         OPEN INPUT GREETROS-FILE.
+003150         IF WS-ROS-STATUS NOT = "00"
+003160             DISPLAY "GREETROS OPEN FAILED, STATUS " WS-ROS-STATUS
+003170             CLOSE GREETCHK-FILE
+003180             GO TO 3000-EXIT
+003190     END-IF.
+003200
+003210         PERFORM 3100-READ-ROSTER THRU 3100-EXIT.
+003220         PERFORM 3200-PROCESS-ROSTER THRU 3200-EXIT
+003230             UNTIL WS-ROS-EOF.
+003240
+003250         CLOSE GREETROS-FILE.
+003260         CLOSE GREETCHK-FILE.
+003270
+003280*        A FULL, NORMAL COMPLETION MEANS EVERY ROSTER RECORD WAS
+003290*        PROCESSED, SO THE CHECKPOINT NO LONGER APPLIES - RESET
+003300*        IT NOW SO TOMORROW'S ROSTER DOES NOT INHERIT TODAY'S
+003310*        SKIP COUNT.  AN ABORTED RUN NEVER REACHES THIS POINT,
+003320*        SO ITS CHECKPOINT IS LEFT INTACT FOR RESTART.
+003330         OPEN OUTPUT GREETCHK-FILE.
+003340         CLOSE GREETCHK-FILE.
+003350
+003360 3000-EXIT.
+003370     EXIT.
+003380
+003390******************************************************************
+003400*    3050-INIT-CHECKPOINT - FIND HOW MANY NAMES WERE ALREADY     *
+003410*    PROCESSED AS OF THE LAST CHECKPOINT, THEN OPEN GREETCHK     *
+003420*    FOR THIS RUN'S NEW CHECKPOINT RECORDS.                      *
+003430******************************************************************
+003440 3050-INIT-CHECKPOINT.
+003450
+003460         MOVE ZERO TO WS-SKIP-COUNT.
+003470         OPEN INPUT GREETCHK-FILE.
+003480         IF WS-CHK-STATUS = "00"
+003490             PERFORM 3060-READ-CHECKPOINT THRU 3060-EXIT
+003500             PERFORM 3060-READ-CHECKPOINT THRU 3060-EXIT
+003510                 UNTIL WS-CHK-EOF
+003520             CLOSE GREETCHK-FILE
+003530     END-IF.
+003540
+003550         OPEN EXTEND GREETCHK-FILE.
+003560         IF WS-CHK-STATUS = "35" OR WS-CHK-STATUS = "05"
+003570             CLOSE GREETCHK-FILE
+003580             OPEN OUTPUT GREETCHK-FILE
+003590     END-IF.
+003600
+003610 3050-EXIT.
+003620     EXIT.
+003630
+003640******************************************************************
+003650*    3060-READ-CHECKPOINT - READ THE NEXT CHECKPOINT RECORD AND  *
+003660*    KEEP ITS COUNT; THE LAST RECORD READ IS THE LATEST ONE.     *
+003670******************************************************************
+003680 3060-READ-CHECKPOINT.
+003690
+003700         READ GREETCHK-FILE
+003710             AT END
+003720                 SET WS-CHK-EOF TO TRUE
+003730             NOT AT END
+003740                 MOVE CK-RECORDS-PROCESSED TO WS-SKIP-COUNT
+003750     END-READ.
+003760
+003770 3060-EXIT.
+003780     EXIT.
+003790
+003800******************************************************************
+003810*    3100-READ-ROSTER - PRIMING AND SUBSEQUENT READS OF GREETROS.*
+003820******************************************************************
+003830 3100-READ-ROSTER.
+003840
+003850         READ GREETROS-FILE
+003860             AT END
+003870                 SET WS-ROS-EOF TO TRUE
+003880     END-READ.
+003890
+003900 3100-EXIT.
+003910     EXIT.
+003920
+003930******************************************************************
+003940*    3200-PROCESS-ROSTER - GREET THE VISITOR NAMED ON THE        *
+003950*    CURRENT ROSTER RECORD, LOG IT, THEN READ THE NEXT RECORD.   *
+003960******************************************************************
+003970 3200-PROCESS-ROSTER.
+003980
+003990         ADD 1 TO WS-ROS-COUNT.
+004000         IF WS-ROS-COUNT > WS-SKIP-COUNT
+004010             MOVE SPACES TO WS-NAME-RECORD
+004020             MOVE RR-TITLE  TO NM-TITLE
+004030             MOVE RR-FIRST  TO NM-FIRST
+004040             MOVE RR-MIDDLE TO NM-MIDDLE
+004050             MOVE RR-LAST   TO NM-LAST
+004060             MOVE RR-SUFFIX TO NM-SUFFIX
+004070             MOVE RR-LANG-CODE TO WS-LANG-CODE
+004080             IF WS-LANG-CODE = SPACES
+004090                 MOVE "ENG" TO WS-LANG-CODE
+004100         END-IF
+004110             ADD 1 TO WS-ACCEPT-COUNT
+004120             PERFORM 4000-BUILD-AND-GREET THRU 4000-EXIT
+004130             DIVIDE WS-ROS-COUNT BY WS-CHECKPOINT-INTERVAL
+004140                 GIVING WS-CHK-QUOTIENT
+004150                 REMAINDER WS-CHK-REMAINDER
+004160             IF WS-CHK-REMAINDER = ZERO
+004170                 PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+004180     END-IF
+004190     END-IF.
+004200
+004210         PERFORM 3100-READ-ROSTER THRU 3100-EXIT.
+004220
+004230 3200-EXIT.
+004240     EXIT.
+004250
+004260******************************************************************
+004270*    3300-WRITE-CHECKPOINT - RECORD HOW MANY NAMES HAVE BEEN     *
+004280*    PROCESSED SO FAR IN THIS ROSTER, SO A RERUN CAN RESUME      *
+004290*    RIGHT AFTER THIS POINT INSTEAD OF STARTING OVER.            *
+004300******************************************************************
+004310 3300-WRITE-CHECKPOINT.
+004320
+004330         MOVE WS-ROS-COUNT TO CK-RECORDS-PROCESSED.
+004340         ACCEPT CK-CHECKPOINT-DATE FROM DATE YYYYMMDD.
+004350         ACCEPT CK-CHECKPOINT-TIME FROM TIME.
+004360         WRITE CHECKPOINT-RECORD.
+004370
+004380 3300-EXIT.
+004390     EXIT.
+004400
+004410******************************************************************
+004420*    4000-BUILD-AND-GREET - DISPLAY THE GREETING AND LOG IT.     *
+004430*    SHARED BY THE INTERACTIVE AND BATCH PATHS.                  *
+004440******************************************************************
+004450 4000-BUILD-AND-GREET.
+004460
+004470         PERFORM 5000-LOOKUP-GREETING THRU 5000-EXIT.
+004480         PERFORM 4100-TRIM-GREETING-TEXT THRU 4100-EXIT.
+004490         DISPLAY WS-GREETING-TEXT (1:WS-GREET-LEN) " " NM-FIRST.
+004500         PERFORM 7000-WRITE-GREETLOG THRU 7000-EXIT.
+004510
+004520 4000-EXIT.
+004530     EXIT.
+004540
+004550******************************************************************
+004560*    4100-TRIM-GREETING-TEXT - FIND THE LENGTH OF WS-GREETING-   *
+004570*    TEXT WITHOUT ITS TRAILING SPACES, SO THE DISPLAYED GREETING *
+004580*    READS "HELLO, JOHN" INSTEAD OF PADDING OUT TO THE FULL      *
+004590*    15-CHARACTER TABLE WIDTH BEFORE THE VISITOR'S NAME.         *
+004600******************************************************************
+004610 4100-TRIM-GREETING-TEXT.
+004620
+004630         MOVE 15 TO WS-GREET-LEN.
+004640         PERFORM 4150-SHRINK-GREET-LEN THRU 4150-EXIT
+004650             VARYING WS-GREET-LEN FROM 15 BY -1
+004660             UNTIL WS-GREET-LEN = 1
+004670             OR WS-GREETING-TEXT (WS-GREET-LEN:1) NOT = SPACE.
+004680
+004690 4100-EXIT.
+004700     EXIT.
+004710
+004720******************************************************************
+004730*    4150-SHRINK-GREET-LEN - LOOP BODY FOR 4100 ABOVE.  THE WORK *
+004740*    IS ALL DONE BY THE VARYING/UNTIL CLAUSE ON THE PERFORM.     *
+004750******************************************************************
+004760 4150-SHRINK-GREET-LEN.
+004770
+004780         CONTINUE.
+004790
+004800 4150-EXIT.
+004810     EXIT.
+004820
+004830******************************************************************
+004840*    5000-LOOKUP-GREETING - LOOK UP WS-LANG-CODE IN GREETING-    *
+004850*    TABLE.  IF THE CODE IS NOT FOUND (OR THE TABLE IS EMPTY     *
+004860*    BECAUSE GREETTMP DOES NOT EXIST YET) FALL BACK TO ENGLISH.  *
+004870******************************************************************
+004880 5000-LOOKUP-GREETING.
+004890
+004900         MOVE "Hello," TO WS-GREETING-TEXT.
+004910         SET WS-LANG-FOUND-SW TO "N".
+004920         IF WS-GTE-COUNT > ZERO
+004930             PERFORM 5100-SEARCH-ONE-ENTRY THRU 5100-EXIT
+004940                VARYING GT-IDX FROM 1 BY 1
+004950                UNTIL GT-IDX > WS-GTE-COUNT OR WS-LANG-FOUND
+004960     END-IF.
+004970
+004980 5000-EXIT.
+004990     EXIT.
+005000
+005010******************************************************************
+005020*    5100-SEARCH-ONE-ENTRY - COMPARE ONE GREETING-TABLE ENTRY    *
+005030*    AGAINST THE REQUESTED LANGUAGE CODE.                        *
+005040******************************************************************
+005050 5100-SEARCH-ONE-ENTRY.
+005060
+005070         IF GTE-LANG-CODE (GT-IDX) = WS-LANG-CODE
+005080             MOVE GTE-GREETING-TEXT (GT-IDX) TO WS-GREETING-TEXT
+005090            SET WS-LANG-FOUND TO TRUE
+005100     END-IF.
+005110
+005120 5100-EXIT.
+005130     EXIT.
+005140
+005150******************************************************************
+005160*    7000-WRITE-GREETLOG - APPEND ONE RECORD PER GREETING.       *
+005170******************************************************************
+005180 7000-WRITE-GREETLOG.
+005190
+005200         MOVE NM-TITLE  TO GL-TITLE.
+005210         MOVE NM-FIRST  TO GL-FIRST.
+005220         MOVE NM-MIDDLE TO GL-MIDDLE.
+005230         MOVE NM-LAST   TO GL-LAST.
+005240         MOVE NM-SUFFIX TO GL-SUFFIX.
+005250         ACCEPT GL-GREET-DATE FROM DATE YYYYMMDD.
+005260         ACCEPT GL-GREET-TIME FROM TIME.
+005270         WRITE GREETLOG-RECORD.
+005280         IF WS-GLOG-STATUS = "00"
+005290             ADD 1 TO WS-WRITE-COUNT
+005300     END-IF.
+005310
+005320 7000-EXIT.
+005330     EXIT.
+005340
+005350******************************************************************
+005360*    9000-TERMINATE - CLOSE FILES AND RECONCILE THE CONTROL      *
+005370*    TOTALS FOR NAMES ACCEPTED VS. GREETLOG RECORDS WRITTEN.     *
+005380******************************************************************
+005390 9000-TERMINATE.
+005400
+005410         CLOSE GREETLOG-FILE.
+005420         DISPLAY "INVALID ATTEMPTS . . " WS-BAD-ATTEMPT-CT.
+005430         DISPLAY "NAMES ACCEPTED . . . " WS-ACCEPT-COUNT.
+005440         DISPLAY "GREETLOG WRITTEN . . " WS-WRITE-COUNT.
+005450
+005460         IF WS-ACCEPT-COUNT NOT = WS-WRITE-COUNT
+005470             PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+005480     END-IF.
+005490
+005500 9000-EXIT.
+005510     EXIT.
+005520
+005530******************************************************************
+005540*    9100-WRITE-EXCEPTION - THE CONTROL TOTALS DID NOT BALANCE.  *
+005550*    RECORD THE DISCREPANCY ON GREETRCX FOR OPERATIONS TO REVIEW.*
+005560******************************************************************
+005570 9100-WRITE-EXCEPTION.
+005580
+005590         DISPLAY "*** CONTROL TOTAL MISMATCH - SEE GREETRCX ***".
+005600
+005610         OPEN EXTEND GREETRCX-FILE.
+005620         IF WS-RCX-STATUS = "35" OR WS-RCX-STATUS = "05"
+005630             CLOSE GREETRCX-FILE
+005640             OPEN OUTPUT GREETRCX-FILE
+005650     END-IF.
+005660
+005670         ACCEPT RX-RUN-DATE FROM DATE YYYYMMDD.
+005680         ACCEPT RX-RUN-TIME FROM TIME.
+005690         MOVE WS-ACCEPT-COUNT TO RX-ACCEPT-COUNT.
+005700         MOVE WS-WRITE-COUNT  TO RX-WRITE-COUNT.
+005710         WRITE RECON-EXCEPTION-RECORD.
+005720
+005730         CLOSE GREETRCX-FILE.
+005740
+005750 9100-EXIT.
+005760     EXIT.
+005770
+005780 END PROGRAM SAMPLE.

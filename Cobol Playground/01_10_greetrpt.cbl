@@ -0,0 +1,337 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID :  GREETRPT                                     *
+000040*    AUTHOR     :  D. KOVALSKI                                   *
+000050*    INSTALLATION: VISITOR SERVICES                              *
+000060*    DATE-WRITTEN: 2019-08-14                                    *
+000070*    DATE-COMPILED:                                              *
+000080*    PURPOSE    :  END-OF-DAY SUMMARY REPORT OFF GREETLOG.       *
+000090*                  PRINTS TOTAL GREETINGS, FIRST/LAST TIMESTAMP, *
+000100*                  AN ALPHABETIC LISTING, AND FLAGS DUPLICATE    *
+000110*                  NAMES SO OPERATIONS HAS DAY-CLOSE VISIBILITY. *
+000120*                                                                *
+000130*    MODIFICATION HISTORY                                       *
+000140*    ------------------------------------------------------     *
+000150*    DATE       INIT  DESCRIPTION                                *
+000160*    ---------- ----  -------------------------------------      *
+000170*    2019-08-14 DK    ORIGINAL PROGRAM.                          *
+000180*    2019-09-09 DK    SORT/LIST BY STRUCTURED NAME FIELDS.       *
+000190*    2019-12-30 DK    SCOPED THE SCAN AND LISTING TO TODAY'S     *
+000200*                     GREET-DATE SO THE REPORT STAYS END-OF-DAY  *
+000210*                     AS GREETLOG ACCUMULATES PRIOR DAYS'        *
+000220*                     HISTORY.  ALSO SURVIVE A MISSING GREETLOG  *
+000230*                     (FIRST RUN EVER) WITH A ZERO-GREETINGS     *
+000240*                     REPORT INSTEAD OF ABENDING.                *
+000250*                                                                *
+000260******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280     PROGRAM-ID.   GREETRPT AS "GREETRPT".
+000290     AUTHOR.       D. KOVALSKI.
+000300     DATE-WRITTEN. 2019-08-14.
+000310
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER.
+000350 OBJECT-COMPUTER.
+000360
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390         SELECT GREETLOG-FILE ASSIGN TO "GREETLOG"
+000400             ORGANIZATION IS SEQUENTIAL
+000410             FILE STATUS IS WS-GLOG-STATUS.
+000420
+000430         SELECT SORTWK-FILE ASSIGN TO "SORTWK".
+000440
+000450         SELECT GREETSRT-FILE ASSIGN TO "GREETSRT"
+000460             ORGANIZATION IS SEQUENTIAL
+000470             FILE STATUS IS WS-SRT-STATUS.
+000480
+000490         SELECT REPORT-FILE ASSIGN TO "GREETRPT"
+000500             ORGANIZATION IS SEQUENTIAL
+000510             FILE STATUS IS WS-RPT-STATUS.
+000520
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550
+000560 FD  GREETLOG-FILE
+000570         LABEL RECORDS ARE STANDARD.
+000580     COPY GLOGREC.
+000590
+000600 SD  SORTWK-FILE.
+000610     COPY GLOGREC REPLACING GREETLOG-RECORD BY SORTWK-RECORD.
+000620
+000630 FD  GREETSRT-FILE
+000640         LABEL RECORDS ARE STANDARD.
+000650     COPY GLOGREC REPLACING GREETLOG-RECORD BY GREETSRT-RECORD.
+000660
+000670 FD  REPORT-FILE
+000680         LABEL RECORDS ARE STANDARD.
+000690 01  REPORT-RECORD                   PIC X(080).
+000700
+000710 WORKING-STORAGE SECTION.
+000720 77  WS-GLOG-STATUS               PIC X(02) VALUE SPACES.
+000730 77  WS-SRT-STATUS                PIC X(02) VALUE SPACES.
+000740 77  WS-RPT-STATUS                PIC X(02) VALUE SPACES.
+000750 77  WS-RUN-DATE                  PIC 9(08) VALUE ZERO.
+000760 77  WS-TOTAL-CT                  PIC 9(08) COMP VALUE ZERO.
+000770 77  WS-TOTAL-CT-DISP             PIC Z(7)9.
+000780 77  WS-FIRST-DATE                PIC 9(08) VALUE ZERO.
+000790 77  WS-FIRST-TIME                PIC 9(08) VALUE ZERO.
+000800 77  WS-LAST-DATE                 PIC 9(08) VALUE ZERO.
+000810 77  WS-LAST-TIME                 PIC 9(08) VALUE ZERO.
+000820 01  WS-GLOG-EOF-SW               PIC X(01) VALUE "N".
+000830     88  WS-GLOG-EOF                       VALUE "Y".
+000840 01  WS-GLOG-OPEN-SW              PIC X(01) VALUE "N".
+000850     88  WS-GLOG-OPENED                    VALUE "Y".
+000860 01  WS-SRT-EOF-SW                PIC X(01) VALUE "N".
+000870     88  WS-SRT-EOF                        VALUE "Y".
+000880 77  WS-PREV-LAST                 PIC X(20) VALUE SPACES.
+000890 77  WS-PREV-FIRST                PIC X(15) VALUE SPACES.
+000900 01  WS-PRINT-LINE                PIC X(080) VALUE SPACES.
+000910
+000920 PROCEDURE DIVISION.
+000930
+000940******************************************************************
+000950*    0000-MAINLINE                                               *
+000960******************************************************************
+000970 0000-MAINLINE.
+000980
+000990         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001000         PERFORM 2000-SCAN-GREETLOG THRU 2000-EXIT.
+001010         PERFORM 3000-SORT-AND-LIST THRU 3000-EXIT.
+001020         PERFORM 4000-PRINT-SUMMARY THRU 4000-EXIT.
+001030         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001040
+001050         STOP RUN.
+001060
+001070******************************************************************
+001080*    1000-INITIALIZE - OPEN GREETLOG FOR THE SCAN PASS AND OPEN  *
+001090*    THE REPORT FILE THAT WILL HOLD THE PRINTED SUMMARY.  A      *
+001100*    MISSING GREETLOG (NO GREETING HAS EVER BEEN LOGGED) IS NOT  *
+001110*    FATAL - IT JUST MEANS TODAY'S TOTALS ARE ALL ZERO.          *
+001120******************************************************************
+001130 1000-INITIALIZE.
+001140
+001150         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001160
+001170         OPEN INPUT GREETLOG-FILE.
+001180         IF WS-GLOG-STATUS = "00"
+001190             SET WS-GLOG-OPENED TO TRUE
+001200         ELSE
+001210             DISPLAY "GREETLOG NOT AVAILABLE, STATUS "
+001220                 WS-GLOG-STATUS
+001230                 " - REPORTING ZERO GREETINGS FOR TODAY"
+001240     END-IF.
+001250
+001260         OPEN OUTPUT REPORT-FILE.
+001270
+001280 1000-EXIT.
+001290     EXIT.
+001300
+001310******************************************************************
+001320*    2000-SCAN-GREETLOG - FIRST PASS OVER GREETLOG IN ITS        *
+001330*    NATURAL (CHRONOLOGICAL) ORDER TO CAPTURE TODAY'S TOTAL      *
+001340*    COUNT AND FIRST/LAST TIMESTAMP.  SKIPPED ENTIRELY WHEN      *
+001350*    GREETLOG COULD NOT BE OPENED.                               *
+001360******************************************************************
+001370 2000-SCAN-GREETLOG.
+001380
+001390         IF WS-GLOG-OPENED
+001400             PERFORM 2100-READ-GREETLOG THRU 2100-EXIT
+001410             PERFORM 2200-ACCUMULATE THRU 2200-EXIT
+001420                 UNTIL WS-GLOG-EOF
+001430             CLOSE GREETLOG-FILE
+001440     END-IF.
+001450
+001460 2000-EXIT.
+001470     EXIT.
+001480
+001490******************************************************************
+001500*    2100-READ-GREETLOG - PRIMING AND SUBSEQUENT READS.          *
+001510******************************************************************
+001520 2100-READ-GREETLOG.
+001530
+001540         READ GREETLOG-FILE
+001550             AT END
+001560                 SET WS-GLOG-EOF TO TRUE
+001570     END-READ.
+001580
+001590 2100-EXIT.
+001600     EXIT.
+001610
+001620******************************************************************
+001630*    2200-ACCUMULATE - BUMP THE TOTAL AND TRACK FIRST/LAST FOR   *
+001640*    RECORDS DATED TODAY.  PRIOR DAYS' HISTORY IN GREETLOG IS    *
+001650*    LEFT OUT OF THE COUNT.                                      *
+001660******************************************************************
+001670 2200-ACCUMULATE.
+001680
+001690         IF GL-GREET-DATE OF GREETLOG-RECORD = WS-RUN-DATE
+001700             ADD 1 TO WS-TOTAL-CT
+001710             IF WS-TOTAL-CT = 1
+001720                 MOVE GL-GREET-DATE OF GREETLOG-RECORD
+001730                     TO WS-FIRST-DATE
+001740                 MOVE GL-GREET-TIME OF GREETLOG-RECORD
+001750                     TO WS-FIRST-TIME
+001760         END-IF
+001770             MOVE GL-GREET-DATE OF GREETLOG-RECORD
+001780                 TO WS-LAST-DATE
+001790             MOVE GL-GREET-TIME OF GREETLOG-RECORD
+001800                 TO WS-LAST-TIME
+001810     END-IF.
+001820
+001830         PERFORM 2100-READ-GREETLOG THRU 2100-EXIT.
+001840
+001850 2200-EXIT.
+001860     EXIT.
+001870
+001880******************************************************************
+001890*    3000-SORT-AND-LIST - SORT TODAY'S GREETLOG RECORDS INTO     *
+001900*    NAME SEQUENCE AND PRINT THE ALPHABETIC LISTING, FLAGGING    *
+001910*    ADJACENT DUPLICATES.  SKIPPED ENTIRELY WHEN GREETLOG COULD  *
+001920*    NOT BE OPENED.                                              *
+001930******************************************************************
+001940 3000-SORT-AND-LIST.
+001950
+001960         MOVE SPACES TO WS-PRINT-LINE.
+001970         MOVE "VISITOR NAME LISTING (ALPHABETIC ORDER)"
+001980             TO WS-PRINT-LINE.
+001990         WRITE REPORT-RECORD FROM WS-PRINT-LINE.
+002000
+002010         IF WS-GLOG-OPENED
+002020             SORT SORTWK-FILE
+002030                 ON ASCENDING KEY GL-LAST OF SORTWK-RECORD
+002040                 ON ASCENDING KEY GL-FIRST OF SORTWK-RECORD
+002050                 INPUT PROCEDURE IS 3050-RELEASE-TODAY THRU
+002060                     3050-EXIT
+002070                 GIVING GREETSRT-FILE
+002080
+002090             OPEN INPUT GREETSRT-FILE
+002100             PERFORM 3100-READ-SORTED THRU 3100-EXIT
+002110             PERFORM 3200-LIST-ONE-NAME THRU 3200-EXIT
+002120                 UNTIL WS-SRT-EOF
+002130             CLOSE GREETSRT-FILE
+002140     END-IF.
+002150
+002160 3000-EXIT.
+002170     EXIT.
+002180
+002190******************************************************************
+002200*    3050-RELEASE-TODAY - SORT INPUT PROCEDURE.  RE-READS        *
+002210*    GREETLOG AND RELEASES ONLY TODAY'S RECORDS INTO THE SORT SO *
+002220*    THE LISTING DOES NOT INCLUDE PRIOR DAYS' HISTORY.           *
+002230******************************************************************
+002240 3050-RELEASE-TODAY.
+002250
+002260         MOVE "N" TO WS-GLOG-EOF-SW.
+002270         OPEN INPUT GREETLOG-FILE.
+002280         PERFORM 2100-READ-GREETLOG THRU 2100-EXIT.
+002290         PERFORM 3060-RELEASE-ONE THRU 3060-EXIT
+002300             UNTIL WS-GLOG-EOF.
+002310         CLOSE GREETLOG-FILE.
+002320
+002330 3050-EXIT.
+002340     EXIT.
+002350
+002360******************************************************************
+002370*    3060-RELEASE-ONE - RELEASE ONE GREETLOG RECORD DATED TODAY  *
+002380*    TO THE SORT, THEN READ THE NEXT ONE.                        *
+002390******************************************************************
+002400 3060-RELEASE-ONE.
+002410
+002420         IF GL-GREET-DATE OF GREETLOG-RECORD = WS-RUN-DATE
+002430             RELEASE SORTWK-RECORD FROM GREETLOG-RECORD
+002440     END-IF.
+002450
+002460         PERFORM 2100-READ-GREETLOG THRU 2100-EXIT.
+002470
+002480 3060-EXIT.
+002490     EXIT.
+002500
+002510******************************************************************
+002520*    3100-READ-SORTED - PRIMING AND SUBSEQUENT READS OF THE      *
+002530*    SORTED WORK FILE.                                           *
+002540******************************************************************
+002550 3100-READ-SORTED.
+002560
+002570         READ GREETSRT-FILE
+002580             AT END
+002590                 SET WS-SRT-EOF TO TRUE
+002600     END-READ.
+002610
+002620 3100-EXIT.
+002630     EXIT.
+002640
+002650******************************************************************
+002660*    3200-LIST-ONE-NAME - PRINT ONE DETAIL LINE, FLAGGING THE    *
+002670*    NAME AS A DUPLICATE WHEN IT MATCHES THE PRIOR LINE.         *
+002680******************************************************************
+002690 3200-LIST-ONE-NAME.
+002700
+002710         MOVE SPACES TO WS-PRINT-LINE.
+002720         MOVE GL-LAST OF GREETSRT-RECORD TO WS-PRINT-LINE (1:20).
+002730         MOVE GL-FIRST OF GREETSRT-RECORD
+002740             TO WS-PRINT-LINE (22:15).
+002750         IF GL-LAST OF GREETSRT-RECORD = WS-PREV-LAST
+002760             AND GL-FIRST OF GREETSRT-RECORD = WS-PREV-FIRST
+002770             MOVE "*** DUPLICATE NAME ***"
+002780                 TO WS-PRINT-LINE (40:23)
+002790     END-IF.
+002800         WRITE REPORT-RECORD FROM WS-PRINT-LINE.
+002810
+002820         MOVE GL-LAST OF GREETSRT-RECORD TO WS-PREV-LAST.
+002830         MOVE GL-FIRST OF GREETSRT-RECORD TO WS-PREV-FIRST.
+002840         PERFORM 3100-READ-SORTED THRU 3100-EXIT.
+002850
+002860 3200-EXIT.
+002870     EXIT.
+002880
+002890******************************************************************
+002900*    4000-PRINT-SUMMARY - TOTAL COUNT AND FIRST/LAST TIMESTAMP.  *
+002910******************************************************************
+002920 4000-PRINT-SUMMARY.
+002930
+002940         MOVE WS-TOTAL-CT TO WS-TOTAL-CT-DISP.
+002950
+002960         MOVE SPACES TO WS-PRINT-LINE.
+002970         WRITE REPORT-RECORD FROM WS-PRINT-LINE.
+002980
+002990         MOVE SPACES TO WS-PRINT-LINE.
+003000         STRING "TOTAL GREETINGS TODAY . . . . "
+003010             DELIMITED BY SIZE
+003020             WS-TOTAL-CT-DISP DELIMITED BY SIZE
+003030             INTO WS-PRINT-LINE.
+003040         WRITE REPORT-RECORD FROM WS-PRINT-LINE.
+003050
+003060         MOVE SPACES TO WS-PRINT-LINE.
+003070         STRING "FIRST GREETING . . . . . . . . "
+003080             DELIMITED BY SIZE
+003090             WS-FIRST-DATE DELIMITED BY SIZE
+003100             " " DELIMITED BY SIZE
+003110             WS-FIRST-TIME DELIMITED BY SIZE
+003120             INTO WS-PRINT-LINE.
+003130         WRITE REPORT-RECORD FROM WS-PRINT-LINE.
+003140
+003150         MOVE SPACES TO WS-PRINT-LINE.
+003160         STRING "LAST GREETING  . . . . . . . . "
+003170             DELIMITED BY SIZE
+003180             WS-LAST-DATE DELIMITED BY SIZE
+003190             " " DELIMITED BY SIZE
+003200             WS-LAST-TIME DELIMITED BY SIZE
+003210             INTO WS-PRINT-LINE.
+003220         WRITE REPORT-RECORD FROM WS-PRINT-LINE.
+003230
+003240 4000-EXIT.
+003250     EXIT.
+003260
+003270******************************************************************
+003280*    9000-TERMINATE - CLOSE THE REPORT FILE.                     *
+003290******************************************************************
+003300 9000-TERMINATE.
+003310
+003320         CLOSE REPORT-FILE.
+003330
+003340 9000-EXIT.
+003350     EXIT.
+003360
+003370 END PROGRAM GREETRPT.

@@ -0,0 +1,21 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK    :  GTMPREC                                      *
+000040*    AUTHOR      :  D. KOVALSKI                                  *
+000050*    DATE-WRITTEN:  2019-11-18                                   *
+000060*    PURPOSE     :  RECORD LAYOUT FOR THE GREETTMP GREETING-     *
+000070*                   TEMPLATE FILE, KEYED BY LANGUAGE CODE.       *
+000080*                   MAINTAINED BY GREETMNT AND LOADED INTO       *
+000090*                   GREETING-TABLE BY SAMPLE AT START-UP.        *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    ------------------------------------------------------     *
+000130*    DATE       INIT  DESCRIPTION                                *
+000140*    ---------- ----  -------------------------------------      *
+000150*    2019-11-18 DK    ORIGINAL COPYBOOK.                         *
+000160*                                                                *
+000170******************************************************************
+000180 01  GREETTMP-RECORD.
+000190     05  GT-LANG-CODE            PIC X(03).
+000200     05  GT-GREETING-TEXT        PIC X(15).
+000210     05  GT-LANG-DESC            PIC X(20).

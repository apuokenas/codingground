@@ -0,0 +1,26 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK    :  ROSTREC                                      *
+000040*    AUTHOR      :  D. KOVALSKI                                  *
+000050*    DATE-WRITTEN:  2019-07-01                                   *
+000060*    PURPOSE     :  RECORD LAYOUT FOR THE GREETROS VISITOR       *
+000070*                   ROSTER FILE USED TO DRIVE SAMPLE IN BATCH/   *
+000080*                   UNATTENDED MODE, ONE VISITOR PER RECORD.     *
+000090*                                                                *
+000100*    MODIFICATION HISTORY                                       *
+000110*    ------------------------------------------------------     *
+000120*    DATE       INIT  DESCRIPTION                                *
+000130*    ---------- ----  -------------------------------------      *
+000140*    2019-07-01 DK    ORIGINAL COPYBOOK.                         *
+000145*    2019-09-09 DK    STRUCTURED NAME FIELDS REPLACE RR-NAME.    *
+000146*    2019-11-18 DK    ADDED RR-LANG-CODE FOR MULTI-LANGUAGE      *
+000147*                     GREETINGS.                                 *
+000150*                                                                *
+000160******************************************************************
+000170 01  ROSTER-RECORD.
+000180     05  RR-TITLE                PIC X(04).
+000181     05  RR-FIRST                PIC X(15).
+000182     05  RR-MIDDLE               PIC X(15).
+000183     05  RR-LAST                 PIC X(20).
+000184     05  RR-SUFFIX               PIC X(04).
+000185     05  RR-LANG-CODE            PIC X(03).

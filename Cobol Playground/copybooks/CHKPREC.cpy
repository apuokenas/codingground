@@ -0,0 +1,22 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK    :  CHKPREC                                      *
+000040*    AUTHOR      :  D. KOVALSKI                                  *
+000050*    DATE-WRITTEN:  2019-10-21                                   *
+000060*    PURPOSE     :  RECORD LAYOUT FOR THE GREETCHK CHECKPOINT    *
+000070*                   FILE.  A RECORD IS WRITTEN EVERY N NAMES     *
+000080*                   PROCESSED IN BATCH MODE SO A RERUN CAN SKIP  *
+000090*                   PAST WORK ALREADY COMPLETED.                 *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    ------------------------------------------------------     *
+000130*    DATE       INIT  DESCRIPTION                                *
+000140*    ---------- ----  -------------------------------------      *
+000150*    2019-10-21 DK    ORIGINAL COPYBOOK.                         *
+000160*                                                                *
+000170******************************************************************
+000180 01  CHECKPOINT-RECORD.
+000190     05  CK-RECORDS-PROCESSED    PIC 9(08).
+000200     05  CK-CHECKPOINT-DATE      PIC 9(08).
+000210     05  CK-CHECKPOINT-TIME      PIC 9(08).
+000220     05  FILLER                  PIC X(10).

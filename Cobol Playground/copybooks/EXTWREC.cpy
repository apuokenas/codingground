@@ -0,0 +1,23 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK    :  EXTWREC                                      *
+000040*    AUTHOR      :  D. KOVALSKI                                  *
+000050*    DATE-WRITTEN:  2019-12-30                                   *
+000060*    PURPOSE     :  RECORD LAYOUT FOR THE GREETXWM WATERMARK     *
+000070*                   FILE.  GREETEXT WRITES ONE RECORD EACH RUN   *
+000080*                   CARRYING HOW MANY GREETLOG RECORDS HAVE BEEN *
+000090*                   EXTRACTED TO CRMFEED SO FAR, SO THE NEXT     *
+000100*                   NIGHT'S RUN ONLY SENDS WHAT IS NEW.          *
+000110*                                                                *
+000120*    MODIFICATION HISTORY                                       *
+000130*    ------------------------------------------------------     *
+000140*    DATE       INIT  DESCRIPTION                                *
+000150*    ---------- ----  -------------------------------------      *
+000160*    2019-12-30 DK    ORIGINAL COPYBOOK.                         *
+000170*                                                                *
+000180******************************************************************
+000190 01  EXTRACT-WATERMARK-RECORD.
+000200     05  XW-EXTRACTED-COUNT      PIC 9(08).
+000210     05  XW-EXTRACT-DATE         PIC 9(08).
+000220     05  XW-EXTRACT-TIME         PIC 9(08).
+000230     05  FILLER                  PIC X(10).

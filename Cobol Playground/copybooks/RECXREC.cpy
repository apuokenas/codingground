@@ -0,0 +1,23 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK    :  RECXREC                                      *
+000040*    AUTHOR      :  D. KOVALSKI                                  *
+000050*    DATE-WRITTEN:  2019-12-16                                   *
+000060*    PURPOSE     :  RECORD LAYOUT FOR THE GREETRCX RECONCILIATION *
+000070*                   EXCEPTIONS FILE.  ONE RECORD IS WRITTEN FOR   *
+000080*                   A RUN WHERE NAMES ACCEPTED DOES NOT MATCH     *
+000090*                   RECORDS WRITTEN TO GREETLOG.                  *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    ------------------------------------------------------     *
+000130*    DATE       INIT  DESCRIPTION                                *
+000140*    ---------- ----  -------------------------------------      *
+000150*    2019-12-16 DK    ORIGINAL COPYBOOK.                         *
+000160*                                                                *
+000170******************************************************************
+000180 01  RECON-EXCEPTION-RECORD.
+000190     05  RX-RUN-DATE             PIC 9(08).
+000200     05  RX-RUN-TIME             PIC 9(08).
+000210     05  RX-ACCEPT-COUNT         PIC 9(08).
+000220     05  RX-WRITE-COUNT          PIC 9(08).
+000230     05  FILLER                  PIC X(10).

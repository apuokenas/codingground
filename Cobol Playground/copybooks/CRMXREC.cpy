@@ -0,0 +1,40 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK    :  CRMXREC                                      *
+000040*    AUTHOR      :  D. KOVALSKI                                  *
+000050*    DATE-WRITTEN:  2019-12-02                                   *
+000060*    PURPOSE     :  RECORD LAYOUT FOR THE CRMFEED NIGHTLY         *
+000070*                   EXTRACT, REFORMATTING GREETLOG INTO A         *
+000080*                   CRM-COMPATIBLE FLAT FILE WITH A HEADER,       *
+000090*                   ONE DETAIL RECORD PER GREETING, AND A         *
+000100*                   TRAILER RECORD CARRYING THE DETAIL COUNT.     *
+000110*                                                                *
+000120*    MODIFICATION HISTORY                                       *
+000130*    ------------------------------------------------------     *
+000140*    DATE       INIT  DESCRIPTION                                *
+000150*    ---------- ----  -------------------------------------      *
+000160*    2019-12-02 DK    ORIGINAL COPYBOOK.                         *
+000170*                                                                *
+000180******************************************************************
+000190 01  CRM-EXTRACT-RECORD.
+000200     05  CX-RECORD-TYPE          PIC X(01).
+000210         88  CX-HEADER-RECORD            VALUE "H".
+000220         88  CX-DETAIL-RECORD            VALUE "D".
+000230         88  CX-TRAILER-RECORD           VALUE "T".
+000240     05  CX-HEADER-DATA.
+000250         10  CX-EXTRACT-DATE     PIC 9(08).
+000260         10  CX-EXTRACT-TIME     PIC 9(08).
+000270         10  FILLER              PIC X(63).
+000280     05  CX-DETAIL-DATA REDEFINES CX-HEADER-DATA.
+000290         10  CX-FULL-NAME.
+000300             15  CX-TITLE        PIC X(04).
+000310             15  CX-FIRST        PIC X(15).
+000320             15  CX-MIDDLE       PIC X(15).
+000330             15  CX-LAST         PIC X(20).
+000340             15  CX-SUFFIX       PIC X(04).
+000350         10  CX-GREET-DATE       PIC 9(08).
+000360         10  CX-GREET-TIME       PIC 9(08).
+000370         10  FILLER              PIC X(05).
+000380     05  CX-TRAILER-DATA REDEFINES CX-HEADER-DATA.
+000390         10  CX-RECORD-COUNT     PIC 9(08).
+000400         10  FILLER              PIC X(71).

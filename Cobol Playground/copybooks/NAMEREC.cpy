@@ -0,0 +1,23 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK    :  NAMEREC                                      *
+000040*    AUTHOR      :  D. KOVALSKI                                  *
+000050*    DATE-WRITTEN:  2019-09-09                                   *
+000060*    PURPOSE     :  STRUCTURED VISITOR NAME LAYOUT - TITLE,      *
+000070*                   FIRST, MIDDLE, LAST AND SUFFIX - SO A LONG   *
+000080*                   NAME NO LONGER GETS TRUNCATED THE WAY THE    *
+000090*                   OLD FLAT 10-BYTE NAME FIELD DID.             *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    ------------------------------------------------------     *
+000130*    DATE       INIT  DESCRIPTION                                *
+000140*    ---------- ----  -------------------------------------      *
+000150*    2019-09-09 DK    ORIGINAL COPYBOOK.                         *
+000160*                                                                *
+000170******************************************************************
+000180 01  NAME-RECORD.
+000190     05  NM-TITLE                PIC X(04).
+000200     05  NM-FIRST                PIC X(15).
+000210     05  NM-MIDDLE               PIC X(15).
+000220     05  NM-LAST                 PIC X(20).
+000230     05  NM-SUFFIX               PIC X(04).

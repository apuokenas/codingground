@@ -0,0 +1,27 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK    :  GLOGREC                                      *
+000040*    AUTHOR      :  D. KOVALSKI                                  *
+000050*    DATE-WRITTEN:  2019-05-03                                   *
+000060*    PURPOSE     :  RECORD LAYOUT FOR THE GREETLOG HISTORY FILE. *
+000070*                   ONE RECORD IS WRITTEN FOR EVERY VISITOR      *
+000080*                   GREETED SO WE HAVE A PERSISTENT RECORD OF    *
+000090*                   WHO CAME THROUGH.                            *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    ------------------------------------------------------     *
+000130*    DATE       INIT  DESCRIPTION                                *
+000140*    ---------- ----  -------------------------------------      *
+000150*    2019-05-03 DK    ORIGINAL COPYBOOK.                         *
+000155*    2019-09-09 DK    STRUCTURED NAME FIELDS REPLACE GL-NAME.    *
+000160*                                                                *
+000170******************************************************************
+000180 01  GREETLOG-RECORD.
+000185         05  GL-TITLE                PIC X(04).
+000186         05  GL-FIRST                PIC X(15).
+000187         05  GL-MIDDLE               PIC X(15).
+000188         05  GL-LAST                 PIC X(20).
+000189         05  GL-SUFFIX               PIC X(04).
+000200         05  GL-GREET-DATE           PIC 9(08).
+000210         05  GL-GREET-TIME           PIC 9(08).
+000220         05  FILLER                  PIC X(10).

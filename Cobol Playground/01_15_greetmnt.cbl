@@ -0,0 +1,318 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID :  GREETMNT                                     *
+000040*    AUTHOR     :  D. KOVALSKI                                   *
+000050*    INSTALLATION: VISITOR SERVICES                              *
+000060*    DATE-WRITTEN: 2019-11-18                                    *
+000070*    DATE-COMPILED:                                              *
+000080*    PURPOSE    :  MAINTENANCE TRANSACTION FOR THE GREETTMP      *
+000090*                  GREETING-TEMPLATE FILE.  SUPPORTS ADD,        *
+000100*                  CHANGE, DELETE, AND BROWSE BY LANGUAGE CODE   *
+000110*                  SO THAT SAMPLE'S GREETING-TABLE CAN BE KEPT   *
+000120*                  CURRENT WITHOUT EDITING THE FILE BY HAND.     *
+000130*                                                                *
+000140*    MODIFICATION HISTORY                                       *
+000150*    ------------------------------------------------------     *
+000160*    DATE       INIT  DESCRIPTION                                *
+000170*    ---------- ----  -------------------------------------      *
+000180*    2019-11-18 DK    ORIGINAL PROGRAM.                          *
+000190*                                                                *
+000200******************************************************************
+000210 IDENTIFICATION DIVISION.
+000220     PROGRAM-ID.   GREETMNT AS "GREETMNT".
+000230     AUTHOR.       D. KOVALSKI.
+000240     DATE-WRITTEN. 2019-11-18.
+000250
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.
+000290 OBJECT-COMPUTER.
+000300
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330         SELECT GREETTMP-FILE ASSIGN TO "GREETTMP"
+000340             ORGANIZATION IS INDEXED
+000350             ACCESS MODE IS DYNAMIC
+000360             RECORD KEY IS GT-LANG-CODE
+000370             FILE STATUS IS WS-GTMP-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410
+000420 FD  GREETTMP-FILE
+000430         LABEL RECORDS ARE STANDARD.
+000440     COPY GTMPREC.
+000450
+000460 WORKING-STORAGE SECTION.
+000470 77  WS-GTMP-STATUS              PIC X(02) VALUE SPACES.
+000480 77  WS-RECORD-COUNT             PIC 9(04) COMP VALUE ZERO.
+000490 77  WS-MAX-RECORDS              PIC 9(04) COMP VALUE 20.
+000500 01  WS-FUNCTION-CODE            PIC X(01) VALUE SPACES.
+000510     88  WS-FUNC-ADD                       VALUE "A" "a".
+000520     88  WS-FUNC-CHANGE                    VALUE "C" "c".
+000530     88  WS-FUNC-DELETE                    VALUE "D" "d".
+000540     88  WS-FUNC-BROWSE                    VALUE "B" "b".
+000550     88  WS-FUNC-QUIT                      VALUE "Q" "q".
+000560 01  WS-MORE-TRANS-SW            PIC X(01) VALUE "Y".
+000570     88  WS-MORE-TRANS                     VALUE "Y".
+000580 01  WS-BROWSE-EOF-SW            PIC X(01) VALUE "N".
+000590     88  WS-BROWSE-EOF                     VALUE "Y".
+000600
+000610 PROCEDURE DIVISION.
+000620
+000630******************************************************************
+000640*    0000-MAINLINE                                               *
+000650******************************************************************
+000660 0000-MAINLINE.
+000670
+000680         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000690
+000700         PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+000710             UNTIL NOT WS-MORE-TRANS.
+000720
+000730         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000740
+000750         STOP RUN.
+000760
+000770******************************************************************
+000780*    1000-INITIALIZE - OPEN GREETTMP FOR UPDATE, CREATING IT ON  *
+000790*    THE FIRST MAINTENANCE RUN IF IT DOES NOT YET EXIST, THEN    *
+000800*    COUNT HOW MANY TEMPLATES ARE ALREADY ON FILE.               *
+000810******************************************************************
+000820 1000-INITIALIZE.
+000830
+000840         OPEN I-O GREETTMP-FILE.
+000850         IF WS-GTMP-STATUS = "35" OR WS-GTMP-STATUS = "05"
+000860             CLOSE GREETTMP-FILE
+000870             OPEN OUTPUT GREETTMP-FILE
+000880             CLOSE GREETTMP-FILE
+000890             OPEN I-O GREETTMP-FILE
+000900     END-IF.
+000910
+000920         PERFORM 1050-COUNT-RECORDS THRU 1050-EXIT.
+000930
+000940 1000-EXIT.
+000950     EXIT.
+000960
+000970******************************************************************
+000980*    1050-COUNT-RECORDS - COUNT THE GREETING TEMPLATES ALREADY   *
+000990*    ON FILE SO 3000-ADD-RECORD CAN ENFORCE THE TABLE LIMIT      *
+001000*    SAMPLE'S GREETING-TABLE-ENTRY IMPOSES AT LOAD TIME.         *
+001010******************************************************************
+001020 1050-COUNT-RECORDS.
+001030
+001040         MOVE ZERO TO WS-RECORD-COUNT.
+001050         MOVE "N" TO WS-BROWSE-EOF-SW.
+001060         MOVE LOW-VALUES TO GT-LANG-CODE.
+001070         START GREETTMP-FILE KEY IS NOT LESS THAN GT-LANG-CODE
+001080             INVALID KEY
+001090                 MOVE "Y" TO WS-BROWSE-EOF-SW
+001100     END-START.
+001110
+001120         PERFORM 1060-COUNT-ONE-RECORD THRU 1060-EXIT
+001130             UNTIL WS-BROWSE-EOF.
+001140
+001150 1050-EXIT.
+001160     EXIT.
+001170
+001180******************************************************************
+001190*    1060-COUNT-ONE-RECORD - READ THE NEXT TEMPLATE AND TALLY IT.*
+001200******************************************************************
+001210 1060-COUNT-ONE-RECORD.
+001220
+001230         READ GREETTMP-FILE NEXT RECORD
+001240             AT END
+001250                 MOVE "Y" TO WS-BROWSE-EOF-SW
+001260             NOT AT END
+001270                 ADD 1 TO WS-RECORD-COUNT
+001280     END-READ.
+001290
+001300 1060-EXIT.
+001310     EXIT.
+001320
+001330******************************************************************
+001340*    2000-PROCESS-TRANSACTION - PROMPT FOR A FUNCTION CODE AND   *
+001350*    DRIVE THE MATCHING MAINTENANCE PARAGRAPH.                   *
+001360******************************************************************
+001370 2000-PROCESS-TRANSACTION.
+001380
+001390         DISPLAY "GREETTMP MAINTENANCE - A)DD C)HANGE D)ELETE "
+001400             "B)ROWSE Q)UIT".
+001410         MOVE SPACES TO WS-FUNCTION-CODE.
+001420         ACCEPT WS-FUNCTION-CODE.
+001430
+001440         EVALUATE TRUE
+001450             WHEN WS-FUNC-ADD
+001460                 PERFORM 3000-ADD-RECORD THRU 3000-EXIT
+001470             WHEN WS-FUNC-CHANGE
+001480                 PERFORM 4000-CHANGE-RECORD THRU 4000-EXIT
+001490             WHEN WS-FUNC-DELETE
+001500                 PERFORM 5000-DELETE-RECORD THRU 5000-EXIT
+001510             WHEN WS-FUNC-BROWSE
+001520                 PERFORM 6000-BROWSE-RECORDS THRU 6000-EXIT
+001530             WHEN WS-FUNC-QUIT
+001540                 MOVE "N" TO WS-MORE-TRANS-SW
+001550             WHEN OTHER
+001560                 DISPLAY "INVALID FUNCTION CODE, PLEASE RE-ENTER"
+001570     END-EVALUATE.
+001580
+001590 2000-EXIT.
+001600     EXIT.
+001610
+001620******************************************************************
+001630*    3000-ADD-RECORD - ADD A NEW GREETING TEMPLATE.  REJECTED IF *
+001640*    THE LANGUAGE CODE ALREADY EXISTS.                           *
+001650******************************************************************
+001660 3000-ADD-RECORD.
+001670
+001680         DISPLAY "ENTER LANGUAGE CODE (3 CHARACTERS):".
+001690         MOVE SPACES TO GT-LANG-CODE.
+001700         ACCEPT GT-LANG-CODE.
+001710
+001720         READ GREETTMP-FILE
+001730             KEY IS GT-LANG-CODE
+001740             INVALID KEY
+001750                 DISPLAY "ADDING NEW LANGUAGE CODE " GT-LANG-CODE
+001760     END-READ.
+001770
+001780         IF WS-GTMP-STATUS = "00"
+001790             DISPLAY "LANGUAGE CODE " GT-LANG-CODE
+001800                 " ALREADY EXISTS - USE CHANGE INSTEAD"
+001810             GO TO 3000-EXIT
+001820     END-IF.
+001830
+001840         IF WS-RECORD-COUNT >= WS-MAX-RECORDS
+001850             DISPLAY "GREETTMP IS FULL AT " WS-MAX-RECORDS
+001860                 " LANGUAGE CODES - DELETE ONE BEFORE ADDING"
+001870             GO TO 3000-EXIT
+001880     END-IF.
+001890
+001900         DISPLAY "ENTER GREETING TEXT (15 CHARACTERS):".
+001910         MOVE SPACES TO GT-GREETING-TEXT.
+001920         ACCEPT GT-GREETING-TEXT.
+001930
+001940         DISPLAY "ENTER LANGUAGE DESCRIPTION (20 CHARACTERS):".
+001950         MOVE SPACES TO GT-LANG-DESC.
+001960         ACCEPT GT-LANG-DESC.
+001970
+001980         WRITE GREETTMP-RECORD
+001990             INVALID KEY
+002000                 DISPLAY "WRITE FAILED, STATUS " WS-GTMP-STATUS
+002010             NOT INVALID KEY
+002020                 ADD 1 TO WS-RECORD-COUNT
+002030     END-WRITE.
+002040
+002050 3000-EXIT.
+002060     EXIT.
+002070
+002080******************************************************************
+002090*    4000-CHANGE-RECORD - REPLACE THE GREETING TEXT AND          *
+002100*    DESCRIPTION FOR AN EXISTING LANGUAGE CODE.                  *
+002110******************************************************************
+002120 4000-CHANGE-RECORD.
+002130
+002140         DISPLAY "ENTER LANGUAGE CODE TO CHANGE (3 CHARACTERS):".
+002150         MOVE SPACES TO GT-LANG-CODE.
+002160         ACCEPT GT-LANG-CODE.
+002170
+002180         READ GREETTMP-FILE
+002190             KEY IS GT-LANG-CODE
+002200             INVALID KEY
+002210                 DISPLAY "LANGUAGE CODE " GT-LANG-CODE
+002220                     " NOT FOUND"
+002230                 GO TO 4000-EXIT
+002240     END-READ.
+002250
+002260         DISPLAY "ENTER NEW GREETING TEXT (15 CHARACTERS):".
+002270         MOVE SPACES TO GT-GREETING-TEXT.
+002280         ACCEPT GT-GREETING-TEXT.
+002290
+002300         DISPLAY "ENTER NEW LANGUAGE DESCRIPTION"
+002310             " (20 CHARACTERS):".
+002320         MOVE SPACES TO GT-LANG-DESC.
+002330         ACCEPT GT-LANG-DESC.
+002340
+002350         REWRITE GREETTMP-RECORD
+002360             INVALID KEY
+002370                 DISPLAY "REWRITE FAILED, STATUS " WS-GTMP-STATUS
+002380     END-REWRITE.
+002390
+002400 4000-EXIT.
+002410     EXIT.
+002420
+002430******************************************************************
+002440*    5000-DELETE-RECORD - REMOVE A GREETING TEMPLATE BY LANGUAGE *
+002450*    CODE.                                                       *
+002460******************************************************************
+002470 5000-DELETE-RECORD.
+002480
+002490         DISPLAY "ENTER LANGUAGE CODE TO DELETE (3 CHARACTERS):".
+002500         MOVE SPACES TO GT-LANG-CODE.
+002510         ACCEPT GT-LANG-CODE.
+002520
+002530         READ GREETTMP-FILE
+002540             KEY IS GT-LANG-CODE
+002550             INVALID KEY
+002560                 DISPLAY "LANGUAGE CODE " GT-LANG-CODE
+002570                     " NOT FOUND"
+002580                 GO TO 5000-EXIT
+002590     END-READ.
+002600
+002610         DELETE GREETTMP-FILE
+002620             INVALID KEY
+002630                 DISPLAY "DELETE FAILED, STATUS " WS-GTMP-STATUS
+002640             NOT INVALID KEY
+002650                 SUBTRACT 1 FROM WS-RECORD-COUNT
+002660     END-DELETE.
+002670
+002680 5000-EXIT.
+002690     EXIT.
+002700
+002710******************************************************************
+002720*    6000-BROWSE-RECORDS - LIST EVERY GREETING TEMPLATE IN       *
+002730*    LANGUAGE-CODE SEQUENCE.                                     *
+002740******************************************************************
+002750 6000-BROWSE-RECORDS.
+002760
+002770         MOVE "N" TO WS-BROWSE-EOF-SW.
+002780         MOVE LOW-VALUES TO GT-LANG-CODE.
+002790         START GREETTMP-FILE KEY IS NOT LESS THAN GT-LANG-CODE
+002800             INVALID KEY
+002810                 DISPLAY "NO GREETING TEMPLATES ON FILE"
+002820                 MOVE "Y" TO WS-BROWSE-EOF-SW
+002830     END-START.
+002840
+002850         PERFORM 6100-BROWSE-ONE-RECORD THRU 6100-EXIT
+002860             UNTIL WS-BROWSE-EOF.
+002870
+002880 6000-EXIT.
+002890     EXIT.
+002900
+002910******************************************************************
+002920*    6100-BROWSE-ONE-RECORD - READ AND DISPLAY THE NEXT TEMPLATE *
+002930*    IN SEQUENCE.                                                *
+002940******************************************************************
+002950 6100-BROWSE-ONE-RECORD.
+002960
+002970         READ GREETTMP-FILE NEXT RECORD
+002980             AT END
+002990                 MOVE "Y" TO WS-BROWSE-EOF-SW
+003000             NOT AT END
+003010                 DISPLAY GT-LANG-CODE " " GT-GREETING-TEXT " "
+003020                     GT-LANG-DESC
+003030     END-READ.
+003040
+003050 6100-EXIT.
+003060     EXIT.
+003070
+003080******************************************************************
+003090*    9000-TERMINATE - CLOSE FILES.                               *
+003100******************************************************************
+003110 9000-TERMINATE.
+003120
+003130         CLOSE GREETTMP-FILE.
+003140
+003150 9000-EXIT.
+003160     EXIT.
+003170
+003180 END PROGRAM GREETMNT.
